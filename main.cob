@@ -8,45 +8,168 @@ FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO "input.csv"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT ACCOUNT-MASTER ASSIGN TO "account-master.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS WS-STORED-ACCOUNT-ID
+        FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+    SELECT REJECTS-FILE ASSIGN TO "rejects.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECTS-FILE-STATUS.
+
+    SELECT TRANSACTION-DETAIL-FILE ASSIGN TO "transactions-detail.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TXN-DETAIL-FILE-STATUS.
+
+    SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".
+
+    SELECT SORTED-TXN-FILE ASSIGN TO "transactions-sorted.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+    SELECT BATCH-PARM-FILE ASSIGN TO "batch-parms.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
+    SELECT EXCEPTIONS-FILE ASSIGN TO "exceptions.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXC-FILE-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
 01 INPUT-LINE                     PIC X(200).
 
+FD ACCOUNT-MASTER.
+01 ACCOUNT-MASTER-RECORD.
+   05 WS-STORED-ACCOUNT-ID        PIC 9(5).
+   05 WS-STORED-BALANCE           PIC S9(9)V99.
+
+FD REJECTS-FILE.
+01 REJECTS-LINE                   PIC X(320).
+
+FD TRANSACTION-DETAIL-FILE.
+01 TXN-DETAIL-RECORD.
+   05 TXN-ACCOUNT-ID              PIC 9(5).
+   05 TXN-LINE-SEQ                PIC 9(5).
+   05 TXN-DATE                    PIC X(10).
+   05 TXN-TYPE                    PIC X(12).
+   05 TXN-AMOUNT                  PIC S9(9)V99.
+   05 TXN-BALANCE-AFTER           PIC S9(9)V99.
+
+SD SORT-WORK-FILE.
+01 SORT-WORK-RECORD.
+   05 SRT-ACCOUNT-ID              PIC 9(5).
+   05 SRT-LINE-SEQ                PIC 9(5).
+   05 SRT-DATE                    PIC X(10).
+   05 SRT-TYPE                    PIC X(12).
+   05 SRT-AMOUNT                  PIC S9(9)V99.
+   05 SRT-BALANCE-AFTER           PIC S9(9)V99.
+
+FD SORTED-TXN-FILE.
+01 SORTED-TXN-RECORD.
+   05 STX-ACCOUNT-ID              PIC 9(5).
+   05 STX-LINE-SEQ                PIC 9(5).
+   05 STX-DATE                    PIC X(10).
+   05 STX-TYPE                    PIC X(12).
+   05 STX-AMOUNT                  PIC S9(9)V99.
+   05 STX-BALANCE-AFTER           PIC S9(9)V99.
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+   05 CKPT-LINE-COUNT             PIC 9(5).
+   05 CKPT-PROCESSED-COUNT        PIC 9(5).
+   05 CKPT-ERROR-COUNT            PIC 9(5).
+   05 CKPT-NEW-ACCOUNT-COUNT      PIC 9(5).
+   05 CKPT-DEPOSIT-COUNT          PIC 9(5).
+   05 CKPT-WITHDRAW-COUNT         PIC 9(5).
+   05 CKPT-TRANSFER-COUNT         PIC 9(5).
+   05 CKPT-TOTAL-DEPOSIT          PIC 9(9)V99.
+   05 CKPT-TOTAL-WITHDRAW         PIC 9(9)V99.
+   05 CKPT-TOTAL-TRANSFER         PIC 9(9)V99.
+
+FD BATCH-PARM-FILE.
+01 BATCH-PARM-LINE                 PIC X(80).
+
+FD EXCEPTIONS-FILE.
+01 EXCEPTIONS-LINE                 PIC X(200).
+
 WORKING-STORAGE SECTION.
 01 EOF-FLAG                       PIC X VALUE "N".
+01 WS-STMT-EOF-FLAG               PIC X VALUE "N".
 01 IS-FIRST-LINE                  PIC X VALUE "Y".
 
+01 WS-ACCT-FILE-STATUS            PIC XX VALUE SPACES.
+01 WS-CKPT-FILE-STATUS            PIC XX VALUE SPACES.
+01 WS-PARM-FILE-STATUS            PIC XX VALUE SPACES.
+01 WS-TXN-DETAIL-FILE-STATUS      PIC XX VALUE SPACES.
+01 WS-REJECTS-FILE-STATUS         PIC XX VALUE SPACES.
+01 WS-EXC-FILE-STATUS             PIC XX VALUE SPACES.
+
+01 WS-RESTART-MODE                PIC X VALUE "N".
+01 WS-RESTART-POINT               PIC 9(5) VALUE 0.
+01 WS-CHECKPOINT-INTERVAL         PIC 9(5) VALUE 1.
+
+01 WS-PARM-FIELD-1                PIC X(20).
+01 WS-PARM-FIELD-2                PIC X(20).
+01 WS-PARM-FIELD-3                PIC X(20).
+
+01 WS-CONTROL-TOTALS-PROVIDED     PIC X VALUE "N".
+01 WS-EXPECTED-DEPOSIT-TOTAL      PIC 9(9)V99 VALUE 0.
+01 WS-EXPECTED-WITHDRAW-TOTAL     PIC 9(9)V99 VALUE 0.
+01 WS-THRESHOLD-PROVIDED          PIC X VALUE "N".
+01 WS-LARGE-TXN-THRESHOLD         PIC 9(9)V99 VALUE 0.
+
+01 WS-EXCEPTION-LINE              PIC X(200).
+01 WS-EXCEPTION-SCAN-EOF-FLAG     PIC X VALUE "N".
+01 WS-NEGATIVE-BALANCE-COUNT      PIC 9(5) VALUE 0.
+01 WS-LARGE-TXN-COUNT             PIC 9(5) VALUE 0.
+
 01 WS-ACCOUNT-ID-TEXT             PIC X(20).
 01 WS-AMOUNT-TEXT                 PIC X(20).
 01 WS-TYPE                        PIC X(20).
+01 WS-DATE-TEXT                   PIC X(20).
+01 WS-TO-ACCOUNT-ID-TEXT          PIC X(20).
 
 01 WS-ACCOUNT-ID                  PIC 9(5) VALUE 0.
-01 WS-AMOUNT                      PIC 9(7) VALUE 0.
+01 WS-AMOUNT                      PIC 9(7)V99 VALUE 0.
+01 WS-TXN-DATE                    PIC X(10) VALUE SPACES.
+01 WS-TO-ACCOUNT-ID               PIC 9(5) VALUE 0.
 
-01 WS-ACCOUNT-COUNT               PIC 9(3) VALUE 0.
-01 WS-SEARCH-INDEX                PIC 9(3) VALUE 0.
-01 WS-FOUND-INDEX                 PIC 9(3) VALUE 0.
-01 WS-FOUND-FLAG                  PIC X VALUE "N".
+01 WS-CURRENT-BALANCE             PIC S9(9)V99 VALUE 0.
+01 WS-TO-BALANCE                  PIC S9(9)V99 VALUE 0.
+
+01 WS-LOOKUP-ACCOUNT-ID           PIC 9(5) VALUE 0.
+01 WS-LOOKUP-BALANCE              PIC S9(9)V99 VALUE 0.
+01 WS-ACCOUNT-EXISTS              PIC X VALUE "Y".
+01 WS-NEW-ACCOUNT-COUNT           PIC 9(5) VALUE 0.
 
 01 WS-LINE-COUNT                  PIC 9(5) VALUE 0.
 01 WS-PROCESSED-COUNT             PIC 9(5) VALUE 0.
 01 WS-ERROR-COUNT                 PIC 9(5) VALUE 0.
 01 WS-IS-VALID                    PIC X VALUE "Y".
 01 WS-ERROR-MESSAGE               PIC X(100).
+01 WS-REJECT-LINE                 PIC X(320).
 
 01 WS-DEPOSIT-COUNT               PIC 9(5) VALUE 0.
 01 WS-WITHDRAW-COUNT              PIC 9(5) VALUE 0.
-01 WS-TOTAL-DEPOSIT               PIC 9(9) VALUE 0.
-01 WS-TOTAL-WITHDRAW              PIC 9(9) VALUE 0.
+01 WS-TRANSFER-COUNT              PIC 9(5) VALUE 0.
+01 WS-TOTAL-DEPOSIT               PIC 9(9)V99 VALUE 0.
+01 WS-TOTAL-WITHDRAW              PIC 9(9)V99 VALUE 0.
+01 WS-TOTAL-TRANSFER              PIC 9(9)V99 VALUE 0.
 
-01 WS-ACCOUNTS.
-   05 WS-ACCOUNT-ENTRY OCCURS 100 TIMES.
-      10 WS-STORED-ACCOUNT-ID     PIC 9(5).
-      10 WS-STORED-BALANCE        PIC S9(9) VALUE 0.
+01 WS-PREV-ACCOUNT-ID             PIC 9(5) VALUE 0.
+01 WS-FIRST-DETAIL-ROW            PIC X VALUE "Y".
+01 WS-STATEMENT-ACCOUNT-COUNT     PIC 9(5) VALUE 0.
+01 WS-STATEMENT-BALANCE           PIC S9(9)V99 VALUE 0.
+01 WS-REPORT-MONTH                PIC X(6) VALUE SPACES.
 
 PROCEDURE DIVISION.
-    OPEN INPUT INPUT-FILE
+    PERFORM INITIALIZE-RUN
 
     PERFORM UNTIL EOF-FLAG = "Y"
         READ INPUT-FILE
@@ -57,7 +180,15 @@ PROCEDURE DIVISION.
                     MOVE "N" TO IS-FIRST-LINE
                 ELSE
                     ADD 1 TO WS-LINE-COUNT
-                    PERFORM PROCESS-LINE
+                    IF WS-RESTART-MODE = "Y"
+                       AND WS-LINE-COUNT <= WS-RESTART-POINT
+                        CONTINUE
+                    ELSE
+                        PERFORM PROCESS-LINE
+                        IF FUNCTION MOD(WS-LINE-COUNT WS-CHECKPOINT-INTERVAL) = 0
+                            PERFORM WRITE-CHECKPOINT
+                        END-IF
+                    END-IF
                 END-IF
         END-READ
     END-PERFORM
@@ -65,9 +196,223 @@ PROCEDURE DIVISION.
     CLOSE INPUT-FILE
 
     PERFORM DISPLAY-REPORT
+    PERFORM DISPLAY-STATEMENT-REPORT
+    PERFORM RECONCILE-CONTROL-TOTALS
+    PERFORM SCAN-FOR-NEGATIVE-BALANCES
+
+    PERFORM CLEAR-CHECKPOINT
+
+    CLOSE ACCOUNT-MASTER
+    CLOSE REJECTS-FILE
+    CLOSE EXCEPTIONS-FILE
 
     STOP RUN.
 
+INITIALIZE-RUN.
+    PERFORM READ-CHECKPOINT
+    PERFORM READ-BATCH-PARAMETERS
+
+    MOVE FUNCTION CURRENT-DATE(1:6) TO WS-REPORT-MONTH
+
+    OPEN INPUT INPUT-FILE
+
+    OPEN I-O ACCOUNT-MASTER
+    IF WS-ACCT-FILE-STATUS = "35"
+        OPEN OUTPUT ACCOUNT-MASTER
+        CLOSE ACCOUNT-MASTER
+        OPEN I-O ACCOUNT-MASTER
+    END-IF
+
+    IF WS-RESTART-MODE = "Y"
+        OPEN EXTEND REJECTS-FILE
+        IF WS-REJECTS-FILE-STATUS = "35"
+            OPEN OUTPUT REJECTS-FILE
+            CLOSE REJECTS-FILE
+            OPEN EXTEND REJECTS-FILE
+        END-IF
+
+        OPEN EXTEND EXCEPTIONS-FILE
+        IF WS-EXC-FILE-STATUS = "35"
+            OPEN OUTPUT EXCEPTIONS-FILE
+            CLOSE EXCEPTIONS-FILE
+            OPEN EXTEND EXCEPTIONS-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT REJECTS-FILE
+        OPEN OUTPUT EXCEPTIONS-FILE
+    END-IF
+
+    OPEN EXTEND TRANSACTION-DETAIL-FILE
+    IF WS-TXN-DETAIL-FILE-STATUS = "35"
+        OPEN OUTPUT TRANSACTION-DETAIL-FILE
+        CLOSE TRANSACTION-DETAIL-FILE
+        OPEN EXTEND TRANSACTION-DETAIL-FILE
+    END-IF.
+
+READ-CHECKPOINT.
+    MOVE "N" TO WS-RESTART-MODE
+    MOVE 0 TO WS-RESTART-POINT
+
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-FILE-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKPT-LINE-COUNT TO WS-RESTART-POINT
+                IF WS-RESTART-POINT > 0
+                    MOVE "Y" TO WS-RESTART-MODE
+                    MOVE CKPT-PROCESSED-COUNT   TO WS-PROCESSED-COUNT
+                    MOVE CKPT-ERROR-COUNT       TO WS-ERROR-COUNT
+                    MOVE CKPT-NEW-ACCOUNT-COUNT TO WS-NEW-ACCOUNT-COUNT
+                    MOVE CKPT-DEPOSIT-COUNT     TO WS-DEPOSIT-COUNT
+                    MOVE CKPT-WITHDRAW-COUNT    TO WS-WITHDRAW-COUNT
+                    MOVE CKPT-TRANSFER-COUNT    TO WS-TRANSFER-COUNT
+                    MOVE CKPT-TOTAL-DEPOSIT     TO WS-TOTAL-DEPOSIT
+                    MOVE CKPT-TOTAL-WITHDRAW    TO WS-TOTAL-WITHDRAW
+                    MOVE CKPT-TOTAL-TRANSFER    TO WS-TOTAL-TRANSFER
+                    DISPLAY "REPRISE | Reprise apres la ligne "
+                            WS-RESTART-POINT
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-LINE-COUNT         TO CKPT-LINE-COUNT
+    MOVE WS-PROCESSED-COUNT    TO CKPT-PROCESSED-COUNT
+    MOVE WS-ERROR-COUNT        TO CKPT-ERROR-COUNT
+    MOVE WS-NEW-ACCOUNT-COUNT  TO CKPT-NEW-ACCOUNT-COUNT
+    MOVE WS-DEPOSIT-COUNT      TO CKPT-DEPOSIT-COUNT
+    MOVE WS-WITHDRAW-COUNT     TO CKPT-WITHDRAW-COUNT
+    MOVE WS-TRANSFER-COUNT     TO CKPT-TRANSFER-COUNT
+    MOVE WS-TOTAL-DEPOSIT      TO CKPT-TOTAL-DEPOSIT
+    MOVE WS-TOTAL-WITHDRAW     TO CKPT-TOTAL-WITHDRAW
+    MOVE WS-TOTAL-TRANSFER     TO CKPT-TOTAL-TRANSFER
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+READ-BATCH-PARAMETERS.
+    MOVE "N" TO WS-CONTROL-TOTALS-PROVIDED
+    MOVE "N" TO WS-THRESHOLD-PROVIDED
+
+    OPEN INPUT BATCH-PARM-FILE
+    IF WS-PARM-FILE-STATUS = "00"
+        READ BATCH-PARM-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE SPACES TO WS-PARM-FIELD-1
+                MOVE SPACES TO WS-PARM-FIELD-2
+                MOVE SPACES TO WS-PARM-FIELD-3
+
+                UNSTRING BATCH-PARM-LINE
+                    DELIMITED BY ","
+                    INTO WS-PARM-FIELD-1
+                         WS-PARM-FIELD-2
+                         WS-PARM-FIELD-3
+                END-UNSTRING
+
+                IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-PARM-FIELD-3)) = 0
+                    MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-FIELD-3))
+                        TO WS-LARGE-TXN-THRESHOLD
+                    MOVE "Y" TO WS-THRESHOLD-PROVIDED
+                END-IF
+
+                IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-PARM-FIELD-1)) = 0
+                   AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-PARM-FIELD-2)) = 0
+                    MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-FIELD-1))
+                        TO WS-EXPECTED-DEPOSIT-TOTAL
+                    MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-FIELD-2))
+                        TO WS-EXPECTED-WITHDRAW-TOTAL
+                    MOVE "Y" TO WS-CONTROL-TOTALS-PROVIDED
+                END-IF
+        END-READ
+        CLOSE BATCH-PARM-FILE
+    END-IF.
+
+RECONCILE-CONTROL-TOTALS.
+    IF WS-CONTROL-TOTALS-PROVIDED = "Y"
+        DISPLAY "----------------------------------------"
+        DISPLAY "RAPPROCHEMENT DES TOTAUX DE CONTROLE"
+        DISPLAY "----------------------------------------"
+        DISPLAY "Total depose attendu  : " WS-EXPECTED-DEPOSIT-TOTAL
+        DISPLAY "Total depose reel     : " WS-TOTAL-DEPOSIT
+        IF WS-TOTAL-DEPOSIT NOT = WS-EXPECTED-DEPOSIT-TOTAL
+            DISPLAY "ECART | Total depose ne correspond pas "
+                    "au total de controle"
+        END-IF
+
+        DISPLAY "Total retire attendu  : " WS-EXPECTED-WITHDRAW-TOTAL
+        DISPLAY "Total retire reel     : " WS-TOTAL-WITHDRAW
+        IF WS-TOTAL-WITHDRAW NOT = WS-EXPECTED-WITHDRAW-TOTAL
+            DISPLAY "ECART | Total retire ne correspond pas "
+                    "au total de controle"
+        END-IF
+        DISPLAY "----------------------------------------"
+    END-IF.
+
+SCAN-FOR-NEGATIVE-BALANCES.
+    MOVE 0 TO WS-STORED-ACCOUNT-ID
+    START ACCOUNT-MASTER KEY IS NOT LESS THAN WS-STORED-ACCOUNT-ID
+        INVALID KEY
+            CONTINUE
+    END-START
+
+    MOVE "N" TO WS-EXCEPTION-SCAN-EOF-FLAG
+    PERFORM UNTIL WS-EXCEPTION-SCAN-EOF-FLAG = "Y"
+        READ ACCOUNT-MASTER NEXT RECORD
+            AT END
+                MOVE "Y" TO WS-EXCEPTION-SCAN-EOF-FLAG
+            NOT AT END
+                IF WS-STORED-BALANCE < 0
+                    PERFORM RECORD-NEGATIVE-BALANCE-EXCEPTION
+                END-IF
+        END-READ
+    END-PERFORM
+
+    DISPLAY "----------------------------------------"
+    DISPLAY "RAPPORT D'EXCEPTIONS"
+    DISPLAY "----------------------------------------"
+    DISPLAY "Comptes en solde negatif : " WS-NEGATIVE-BALANCE-COUNT
+    DISPLAY "Transactions montant eleve : " WS-LARGE-TXN-COUNT
+    DISPLAY "----------------------------------------".
+
+RECORD-NEGATIVE-BALANCE-EXCEPTION.
+    ADD 1 TO WS-NEGATIVE-BALANCE-COUNT
+    MOVE SPACES TO WS-EXCEPTION-LINE
+    STRING "SOLDE NEGATIF"            DELIMITED BY SIZE
+           ","                        DELIMITED BY SIZE
+           WS-STORED-ACCOUNT-ID       DELIMITED BY SIZE
+           ","                        DELIMITED BY SIZE
+           WS-STORED-BALANCE          DELIMITED BY SIZE
+        INTO WS-EXCEPTION-LINE
+    END-STRING
+
+    MOVE WS-EXCEPTION-LINE TO EXCEPTIONS-LINE
+    WRITE EXCEPTIONS-LINE.
+
+RECORD-LARGE-TXN-EXCEPTION.
+    ADD 1 TO WS-LARGE-TXN-COUNT
+    MOVE SPACES TO WS-EXCEPTION-LINE
+    STRING "MONTANT ELEVE"            DELIMITED BY SIZE
+           ","                        DELIMITED BY SIZE
+           WS-ACCOUNT-ID              DELIMITED BY SIZE
+           ","                        DELIMITED BY SIZE
+           WS-LINE-COUNT              DELIMITED BY SIZE
+           ","                        DELIMITED BY SIZE
+           WS-AMOUNT                  DELIMITED BY SIZE
+        INTO WS-EXCEPTION-LINE
+    END-STRING
+
+    MOVE WS-EXCEPTION-LINE TO EXCEPTIONS-LINE
+    WRITE EXCEPTIONS-LINE.
+
 PROCESS-LINE.
     MOVE "Y" TO WS-IS-VALID
     MOVE SPACES TO WS-ERROR-MESSAGE
@@ -75,8 +420,12 @@ PROCESS-LINE.
     MOVE SPACES TO WS-ACCOUNT-ID-TEXT
     MOVE SPACES TO WS-AMOUNT-TEXT
     MOVE SPACES TO WS-TYPE
+    MOVE SPACES TO WS-DATE-TEXT
+    MOVE SPACES TO WS-TO-ACCOUNT-ID-TEXT
     MOVE 0 TO WS-ACCOUNT-ID
     MOVE 0 TO WS-AMOUNT
+    MOVE SPACES TO WS-TXN-DATE
+    MOVE 0 TO WS-TO-ACCOUNT-ID
 
     IF WS-IS-VALID = "Y"
         UNSTRING INPUT-LINE
@@ -84,6 +433,8 @@ PROCESS-LINE.
             INTO WS-ACCOUNT-ID-TEXT
                  WS-AMOUNT-TEXT
                  WS-TYPE
+                 WS-DATE-TEXT
+                 WS-TO-ACCOUNT-ID-TEXT
         END-UNSTRING
     END-IF
 
@@ -108,6 +459,21 @@ PROCESS-LINE.
         END-IF
     END-IF
 
+    IF WS-IS-VALID = "Y"
+        IF FUNCTION TRIM(WS-DATE-TEXT) = ""
+            MOVE "N" TO WS-IS-VALID
+            MOVE "date manquante" TO WS-ERROR-MESSAGE
+        ELSE
+            IF FUNCTION LENGTH(FUNCTION TRIM(WS-DATE-TEXT)) = 8
+               AND FUNCTION TRIM(WS-DATE-TEXT) IS NUMERIC
+                MOVE FUNCTION TRIM(WS-DATE-TEXT) TO WS-TXN-DATE
+            ELSE
+                MOVE "N" TO WS-IS-VALID
+                MOVE "date invalide" TO WS-ERROR-MESSAGE
+            END-IF
+        END-IF
+    END-IF
+
     IF WS-IS-VALID = "Y"
         IF FUNCTION TRIM(WS-ACCOUNT-ID-TEXT) IS NUMERIC
             MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ACCOUNT-ID-TEXT))
@@ -119,7 +485,7 @@ PROCESS-LINE.
     END-IF
 
     IF WS-IS-VALID = "Y"
-        IF FUNCTION TRIM(WS-AMOUNT-TEXT) IS NUMERIC
+        IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-AMOUNT-TEXT)) = 0
             MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-AMOUNT-TEXT))
                 TO WS-AMOUNT
         ELSE
@@ -131,28 +497,53 @@ PROCESS-LINE.
     IF WS-IS-VALID = "Y"
         IF FUNCTION TRIM(WS-TYPE) NOT = "deposit"
            AND FUNCTION TRIM(WS-TYPE) NOT = "withdraw"
+           AND FUNCTION TRIM(WS-TYPE) NOT = "transfer"
             MOVE "N" TO WS-IS-VALID
             MOVE "type invalide" TO WS-ERROR-MESSAGE
         END-IF
     END-IF
 
     IF WS-IS-VALID = "Y"
-        PERFORM FIND-OR-CREATE-ACCOUNT
+       AND FUNCTION TRIM(WS-TYPE) = "transfer"
+        IF FUNCTION TRIM(WS-TO-ACCOUNT-ID-TEXT) = ""
+            MOVE "N" TO WS-IS-VALID
+            MOVE "compte destination manquant" TO WS-ERROR-MESSAGE
+        END-IF
+    END-IF
+
+    IF WS-IS-VALID = "Y"
+       AND FUNCTION TRIM(WS-TYPE) = "transfer"
+        IF FUNCTION TRIM(WS-TO-ACCOUNT-ID-TEXT) IS NUMERIC
+            MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-TO-ACCOUNT-ID-TEXT))
+                TO WS-TO-ACCOUNT-ID
+        ELSE
+            MOVE "N" TO WS-IS-VALID
+            MOVE "compte destination invalide" TO WS-ERROR-MESSAGE
+        END-IF
+    END-IF
+
+    IF WS-IS-VALID = "Y"
+       AND FUNCTION TRIM(WS-TYPE) = "transfer"
+        IF WS-TO-ACCOUNT-ID = WS-ACCOUNT-ID
+            MOVE "N" TO WS-IS-VALID
+            MOVE "compte destination identique" TO WS-ERROR-MESSAGE
+        END-IF
     END-IF
 
     IF WS-IS-VALID = "Y"
         IF FUNCTION TRIM(WS-TYPE) = "deposit"
-            ADD WS-AMOUNT TO WS-STORED-BALANCE(WS-FOUND-INDEX)
-            ADD 1 TO WS-DEPOSIT-COUNT
-            ADD WS-AMOUNT TO WS-TOTAL-DEPOSIT
+            PERFORM POST-DEPOSIT
         ELSE
-            SUBTRACT WS-AMOUNT FROM WS-STORED-BALANCE(WS-FOUND-INDEX)
-            ADD 1 TO WS-WITHDRAW-COUNT
-            ADD WS-AMOUNT TO WS-TOTAL-WITHDRAW
+            IF FUNCTION TRIM(WS-TYPE) = "withdraw"
+                PERFORM POST-WITHDRAW
+            ELSE
+                PERFORM POST-TRANSFER
+            END-IF
         END-IF
+    END-IF
 
+    IF WS-IS-VALID = "Y"
         ADD 1 TO WS-PROCESSED-COUNT
-
         DISPLAY "OK   | Compte: " WS-ACCOUNT-ID
                 " | Montant: " WS-AMOUNT
                 " | Type: " FUNCTION TRIM(WS-TYPE)
@@ -161,32 +552,142 @@ PROCESS-LINE.
         DISPLAY "ERR  | Ligne " WS-LINE-COUNT
                 " | " FUNCTION TRIM(WS-ERROR-MESSAGE)
                 " | Contenu: " FUNCTION TRIM(INPUT-LINE)
+        PERFORM RECORD-REJECTED-LINE
+    END-IF.
+
+RECORD-REJECTED-LINE.
+    MOVE SPACES TO WS-REJECT-LINE
+    STRING FUNCTION TRIM(INPUT-LINE) DELIMITED BY SIZE
+           ","                       DELIMITED BY SIZE
+           WS-LINE-COUNT             DELIMITED BY SIZE
+           ","                       DELIMITED BY SIZE
+           FUNCTION TRIM(WS-ERROR-MESSAGE) DELIMITED BY SIZE
+        INTO WS-REJECT-LINE
+    END-STRING
+
+    MOVE WS-REJECT-LINE TO REJECTS-LINE
+    WRITE REJECTS-LINE.
+
+POST-DEPOSIT.
+    MOVE WS-ACCOUNT-ID TO WS-LOOKUP-ACCOUNT-ID
+    PERFORM READ-OR-CREATE-ACCOUNT
+    MOVE WS-LOOKUP-BALANCE TO WS-CURRENT-BALANCE
+
+    ADD WS-AMOUNT TO WS-CURRENT-BALANCE
+    MOVE WS-CURRENT-BALANCE TO WS-STORED-BALANCE
+    PERFORM WRITE-OR-REWRITE-ACCOUNT
+
+    ADD 1 TO WS-DEPOSIT-COUNT
+    ADD WS-AMOUNT TO WS-TOTAL-DEPOSIT
+
+    PERFORM RECORD-TXN-DETAIL
+
+    IF WS-THRESHOLD-PROVIDED = "Y"
+       AND WS-AMOUNT > WS-LARGE-TXN-THRESHOLD
+        PERFORM RECORD-LARGE-TXN-EXCEPTION
     END-IF.
 
-FIND-OR-CREATE-ACCOUNT.
-    MOVE "N" TO WS-FOUND-FLAG
-    MOVE 0 TO WS-FOUND-INDEX
+POST-WITHDRAW.
+    MOVE WS-ACCOUNT-ID TO WS-LOOKUP-ACCOUNT-ID
+    PERFORM READ-OR-CREATE-ACCOUNT
+    MOVE WS-LOOKUP-BALANCE TO WS-CURRENT-BALANCE
+
+    IF WS-CURRENT-BALANCE < WS-AMOUNT
+        MOVE "N" TO WS-IS-VALID
+        MOVE "solde insuffisant" TO WS-ERROR-MESSAGE
+    ELSE
+        SUBTRACT WS-AMOUNT FROM WS-CURRENT-BALANCE
+        MOVE WS-CURRENT-BALANCE TO WS-STORED-BALANCE
+        PERFORM WRITE-OR-REWRITE-ACCOUNT
+
+        ADD 1 TO WS-WITHDRAW-COUNT
+        ADD WS-AMOUNT TO WS-TOTAL-WITHDRAW
+
+        PERFORM RECORD-TXN-DETAIL
 
-    PERFORM VARYING WS-SEARCH-INDEX FROM 1 BY 1
-        UNTIL WS-SEARCH-INDEX > WS-ACCOUNT-COUNT OR WS-FOUND-FLAG = "Y"
-        IF WS-STORED-ACCOUNT-ID(WS-SEARCH-INDEX) = WS-ACCOUNT-ID
-            MOVE "Y" TO WS-FOUND-FLAG
-            MOVE WS-SEARCH-INDEX TO WS-FOUND-INDEX
+        IF WS-THRESHOLD-PROVIDED = "Y"
+           AND WS-AMOUNT > WS-LARGE-TXN-THRESHOLD
+            PERFORM RECORD-LARGE-TXN-EXCEPTION
         END-IF
-    END-PERFORM
+    END-IF.
 
-    IF WS-FOUND-FLAG = "N"
-        IF WS-ACCOUNT-COUNT >= 100
-            MOVE "N" TO WS-IS-VALID
-            MOVE "limite de comptes atteinte" TO WS-ERROR-MESSAGE
-        ELSE
-            ADD 1 TO WS-ACCOUNT-COUNT
-            MOVE WS-ACCOUNT-ID TO WS-STORED-ACCOUNT-ID(WS-ACCOUNT-COUNT)
-            MOVE 0 TO WS-STORED-BALANCE(WS-ACCOUNT-COUNT)
-            MOVE WS-ACCOUNT-COUNT TO WS-FOUND-INDEX
+POST-TRANSFER.
+    MOVE WS-ACCOUNT-ID TO WS-LOOKUP-ACCOUNT-ID
+    PERFORM READ-OR-CREATE-ACCOUNT
+    MOVE WS-LOOKUP-BALANCE TO WS-CURRENT-BALANCE
+
+    IF WS-CURRENT-BALANCE < WS-AMOUNT
+        MOVE "N" TO WS-IS-VALID
+        MOVE "solde insuffisant" TO WS-ERROR-MESSAGE
+    ELSE
+        SUBTRACT WS-AMOUNT FROM WS-CURRENT-BALANCE
+        MOVE WS-CURRENT-BALANCE TO WS-STORED-BALANCE
+        PERFORM WRITE-OR-REWRITE-ACCOUNT
+
+        MOVE WS-TO-ACCOUNT-ID TO WS-LOOKUP-ACCOUNT-ID
+        PERFORM READ-OR-CREATE-ACCOUNT
+        MOVE WS-LOOKUP-BALANCE TO WS-TO-BALANCE
+        ADD WS-AMOUNT TO WS-TO-BALANCE
+        MOVE WS-TO-BALANCE TO WS-STORED-BALANCE
+        PERFORM WRITE-OR-REWRITE-ACCOUNT
+
+        ADD 1 TO WS-TRANSFER-COUNT
+        ADD WS-AMOUNT TO WS-TOTAL-TRANSFER
+
+        PERFORM RECORD-TRANSFER-DETAIL
+
+        IF WS-THRESHOLD-PROVIDED = "Y"
+           AND WS-AMOUNT > WS-LARGE-TXN-THRESHOLD
+            PERFORM RECORD-LARGE-TXN-EXCEPTION
         END-IF
     END-IF.
 
+READ-OR-CREATE-ACCOUNT.
+    MOVE WS-LOOKUP-ACCOUNT-ID TO WS-STORED-ACCOUNT-ID
+    MOVE "Y" TO WS-ACCOUNT-EXISTS
+
+    READ ACCOUNT-MASTER
+        INVALID KEY
+            MOVE 0 TO WS-STORED-BALANCE
+            MOVE "N" TO WS-ACCOUNT-EXISTS
+    END-READ
+
+    MOVE WS-STORED-BALANCE TO WS-LOOKUP-BALANCE.
+
+WRITE-OR-REWRITE-ACCOUNT.
+    IF WS-ACCOUNT-EXISTS = "Y"
+        REWRITE ACCOUNT-MASTER-RECORD
+    ELSE
+        WRITE ACCOUNT-MASTER-RECORD
+        ADD 1 TO WS-NEW-ACCOUNT-COUNT
+    END-IF.
+
+RECORD-TXN-DETAIL.
+    MOVE WS-ACCOUNT-ID TO TXN-ACCOUNT-ID
+    MOVE WS-LINE-COUNT TO TXN-LINE-SEQ
+    MOVE WS-TXN-DATE TO TXN-DATE
+    MOVE FUNCTION TRIM(WS-TYPE) TO TXN-TYPE
+    MOVE WS-AMOUNT TO TXN-AMOUNT
+    MOVE WS-CURRENT-BALANCE TO TXN-BALANCE-AFTER
+    WRITE TXN-DETAIL-RECORD.
+
+RECORD-TRANSFER-DETAIL.
+    MOVE WS-ACCOUNT-ID TO TXN-ACCOUNT-ID
+    MOVE WS-LINE-COUNT TO TXN-LINE-SEQ
+    MOVE WS-TXN-DATE TO TXN-DATE
+    MOVE "transfer-out" TO TXN-TYPE
+    MOVE WS-AMOUNT TO TXN-AMOUNT
+    MOVE WS-CURRENT-BALANCE TO TXN-BALANCE-AFTER
+    WRITE TXN-DETAIL-RECORD
+
+    MOVE WS-TO-ACCOUNT-ID TO TXN-ACCOUNT-ID
+    MOVE WS-LINE-COUNT TO TXN-LINE-SEQ
+    MOVE WS-TXN-DATE TO TXN-DATE
+    MOVE "transfer-in" TO TXN-TYPE
+    MOVE WS-AMOUNT TO TXN-AMOUNT
+    MOVE WS-TO-BALANCE TO TXN-BALANCE-AFTER
+    WRITE TXN-DETAIL-RECORD.
+
 DISPLAY-REPORT.
     DISPLAY "========================================"
     DISPLAY "           RAPPORT FINAL"
@@ -194,21 +695,74 @@ DISPLAY-REPORT.
     DISPLAY "Lignes lues         : " WS-LINE-COUNT
     DISPLAY "Transactions OK     : " WS-PROCESSED-COUNT
     DISPLAY "Erreurs             : " WS-ERROR-COUNT
-    DISPLAY "Comptes distincts   : " WS-ACCOUNT-COUNT
+    DISPLAY "Nouveaux comptes    : " WS-NEW-ACCOUNT-COUNT
     DISPLAY "Depots              : " WS-DEPOSIT-COUNT
     DISPLAY "Retraits            : " WS-WITHDRAW-COUNT
+    DISPLAY "Transferts          : " WS-TRANSFER-COUNT
     DISPLAY "Total depose        : " WS-TOTAL-DEPOSIT
     DISPLAY "Total retire        : " WS-TOTAL-WITHDRAW
+    DISPLAY "Total transfere     : " WS-TOTAL-TRANSFER
+    DISPLAY "========================================".
+
+DISPLAY-STATEMENT-REPORT.
+    CLOSE TRANSACTION-DETAIL-FILE
+
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SRT-ACCOUNT-ID SRT-LINE-SEQ
+        USING TRANSACTION-DETAIL-FILE
+        GIVING SORTED-TXN-FILE
+
+    OPEN INPUT SORTED-TXN-FILE
+    MOVE "N" TO WS-STMT-EOF-FLAG
+    MOVE "Y" TO WS-FIRST-DETAIL-ROW
+    MOVE 0 TO WS-PREV-ACCOUNT-ID
+    MOVE 0 TO WS-STATEMENT-ACCOUNT-COUNT
+
     DISPLAY "----------------------------------------"
-    DISPLAY "SOLDES PAR COMPTE"
+    DISPLAY "   RELEVE DE FIN DE PERIODE PAR COMPTE - " WS-REPORT-MONTH
     DISPLAY "----------------------------------------"
 
-    PERFORM VARYING WS-SEARCH-INDEX FROM 1 BY 1
-        UNTIL WS-SEARCH-INDEX > WS-ACCOUNT-COUNT
-        DISPLAY "Compte "
-                WS-STORED-ACCOUNT-ID(WS-SEARCH-INDEX)
-                " | Solde final : "
-                WS-STORED-BALANCE(WS-SEARCH-INDEX)
+    PERFORM UNTIL WS-STMT-EOF-FLAG = "Y"
+        READ SORTED-TXN-FILE
+            AT END
+                MOVE "Y" TO WS-STMT-EOF-FLAG
+            NOT AT END
+                IF STX-DATE(1:6) = WS-REPORT-MONTH
+                    PERFORM PROCESS-STATEMENT-ROW
+                END-IF
+        END-READ
     END-PERFORM
 
-    DISPLAY "========================================".
\ No newline at end of file
+    IF WS-FIRST-DETAIL-ROW = "N"
+        PERFORM DISPLAY-STATEMENT-TRAILER
+    END-IF
+
+    CLOSE SORTED-TXN-FILE
+
+    DISPLAY "Comptes sur le releve : " WS-STATEMENT-ACCOUNT-COUNT
+    DISPLAY "----------------------------------------".
+
+PROCESS-STATEMENT-ROW.
+    IF WS-FIRST-DETAIL-ROW = "Y"
+        MOVE "N" TO WS-FIRST-DETAIL-ROW
+        MOVE STX-ACCOUNT-ID TO WS-PREV-ACCOUNT-ID
+        ADD 1 TO WS-STATEMENT-ACCOUNT-COUNT
+        DISPLAY "Compte " STX-ACCOUNT-ID
+    ELSE
+        IF STX-ACCOUNT-ID NOT = WS-PREV-ACCOUNT-ID
+            PERFORM DISPLAY-STATEMENT-TRAILER
+            MOVE STX-ACCOUNT-ID TO WS-PREV-ACCOUNT-ID
+            ADD 1 TO WS-STATEMENT-ACCOUNT-COUNT
+            DISPLAY "Compte " STX-ACCOUNT-ID
+        END-IF
+    END-IF
+
+    DISPLAY "   " STX-DATE
+            " | " STX-TYPE
+            " | Montant: " STX-AMOUNT
+            " | Solde: " STX-BALANCE-AFTER
+
+    MOVE STX-BALANCE-AFTER TO WS-STATEMENT-BALANCE.
+
+DISPLAY-STATEMENT-TRAILER.
+    DISPLAY "   Solde final : " WS-STATEMENT-BALANCE.
